@@ -17,86 +17,174 @@
        SELECT NOTAS-FILE
            ASSIGN TO "notasindex.dat"
            ORGANIZATION IS INDEXED
-           RECORD KEY IS ALUNO-NUMBER
+           RECORD KEY IS ALUNO-TERM-KEY
+           ALTERNATE RECORD KEY IS NOMEALUNO WITH DUPLICATES
            ACCESS MODE IS DYNAMIC.
 
+       SELECT BOLETIM-FILE
+           ASSIGN TO "boletim.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CSV-FILE
+           ASSIGN TO "notas.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT NOTASAUDIT-FILE
+           ASSIGN TO "notasaudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ROSTER-FILE
+           ASSIGN TO "roster.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
            FILE SECTION.
 
-           FD NOTAS-FILE.
+           FD NOTAS-FILE
+               RECORD IS VARYING IN SIZE DEPENDING ON NUM-DISCIPLINAS.
            01 NOTAS-RECORD.
-           05  ALUNO-NUMBER                  PIC 999 VALUE 1.
+           05  ALUNO-TERM-KEY.
+               10  ALUNO-NUMBER            PIC 999 VALUE 1.
+               10  ANO-LETIVO              PIC 9(4).
+               10  PERIODO                 PIC 9.
+                   88 PERIODO-VALIDO VALUES 1 THRU 4.
            05  NOMEALUNO               PIC X(20).
-           05  NOTAINGLES              PIC 99V99 VALUE 21.
-                88 NOTA-INGLES VALUE 0.00 THRU 20.00.
-           05  NOTAPORTUGUES           PIC 99V99 VALUE 21.
-                88 NOTA-PORTUGUES VALUE 0.00 THRU 20.00.
-           05  NOTAMATEMATICA          PIC 99V99 VALUE 21.
-                88 NOTA-MATEMATICA VALUE 0.00 THRU 20.00.
-           05  NOTAPROGRAMACAO        PIC 99V99 VALUE 21.
-                88 NOTA-PROGRAMACAO VALUE 0.00 THRU 20.00.
+           05  NUM-DISCIPLINAS         PIC 99 VALUE 4.
+           05  NOTAS-DISCIPLINAS OCCURS 4 TO 10 TIMES
+                   DEPENDING ON NUM-DISCIPLINAS
+                   INDEXED BY NOTAS-DISCIPLINAS-IX.
+               10  DISCIPLINA-CODIGO       PIC X(15).
+               10  DISCIPLINA-NOTA         PIC 99V99 VALUE 21.
+                   88 DISCIPLINA-NOTA-VALIDA VALUE 0.00 THRU 20.00.
+
+
+           FD BOLETIM-FILE.
+           01 BOLETIM-RECORD                 PIC X(80).
+
+           FD CSV-FILE.
+           01 CSV-RECORD                     PIC X(300).
 
+           FD NOTASAUDIT-FILE.
+           01 NOTASAUDIT-RECORD              PIC X(200).
+
+           FD ROSTER-FILE.
+           01 ROSTER-RECORD.
+           05  ROSTER-NUMBER                 PIC 999.
+           05  ROSTER-NAME                   PIC X(20).
 
 
        WORKING-STORAGE SECTION.
+           COPY DISCIPLINAS.
+
+           77  DISCIPLINA-MAX-OCCURS PIC 99 VALUE 10.
+           77  DISCIPLINA-IDX PIC 99.
+           77  MAX-WHICH-FIELD PIC 99.
+
            77  MEDIA    PIC 99V99.
 
            77  APROVEITAMENTO  PIC X(18).
            77  NOTA-INVALIDA     PIC X(50)
              VALUE "NOTA INVALIDA. INTRODUZA NOTA ENTRE 0.00 E 20.00!".
-           77  MENU-PICK PIC 9.
-               88 MENU-PICK-IS-VALID VALUES 0 THRU 8.
+           77  PERIODO-INVALIDO  PIC X(50)
+             VALUE "PERIODO INVALIDO. INTRODUZA PERIODO ENTRE 1 E 4!".
+           77  MENU-PICK PIC 99.
+               88 MENU-PICK-IS-VALID VALUES 0 THRU 12.
 
            77  THE-MODE PIC X(7).
-           77  WHICH-FIELD PIC 9.
+           77  WHICH-FIELD PIC 99.
            77  OK-TO-DELETE PIC X.
            77  RECORD-FOUND PIC X.
            77  ALUNO-NUMBER-FIELD PIC Z(10).
            77  FILE-AT-END PIC X.
+           77  OK-TO-CREATE PIC X.
+           77  BACKUP-DATE PIC 9(6).
+           77  BACKUP-TIME PIC 9(8).
+           77  BACKUP-FILENAME PIC X(40).
+           77  BACKUP-COMMAND PIC X(80).
+           77  BACKUP-OK PIC X.
+           77  OK-TO-SKIP-BACKUP PIC X.
+
+           77  BOLETIM-LINE PIC X(80).
+           77  BOLETIM-FORM-FEED PIC X(1) VALUE X'0C'.
+           77  BOLETIM-NUMBER-ED PIC ZZ9.
+           77  BOLETIM-NOTA-ED PIC Z9.99.
+           77  BOLETIM-MEDIA-ED PIC Z9.99.
+
+           77  CSV-LINE PIC X(300).
+           77  CSV-POINTER PIC 999.
+           77  CSV-NOTA-ED PIC 99.99.
+           77  CSV-MEDIA-ED PIC 99.99.
+
+           77  DISCIPLINA-NOTA-SUM PIC 999V99.
+           77  DISCIPLINA-FIELD-NUM PIC Z9.
+
+           77  AUDIT-LINE PIC X(200).
+           77  AUDIT-POINTER PIC 999.
+           77  AUDIT-DATE PIC 9(6).
+           77  AUDIT-TIME PIC 9(8).
+           77  AUDIT-USER PIC X(30).
+           77  AUDIT-NUMBER-ED PIC ZZ9.
+           77  AUDIT-OLD-VALUE PIC X(30).
+           77  AUDIT-NEW-VALUE PIC X(30).
+
+           77  ROSTER-NUMBER-ED PIC ZZ9.
+
+           77  INQUIRE-METHOD PIC 9.
+           77  NAME-SEARCH PIC X(20).
+
+           77  IMPORT-ANO-LETIVO PIC 9(4).
+           77  IMPORT-PERIODO PIC 9.
+               88 IMPORT-PERIODO-VALIDO VALUES 1 THRU 4.
+           77  RANK-ANO-LETIVO PIC 9(4).
+           77  RANK-PERIODO PIC 9.
+               88 RANK-PERIODO-VALIDO VALUES 1 THRU 4.
+
+           01  RANKING-TABLE.
+               05  RANKING-ENTRY OCCURS 999 TIMES.
+                   10  RANKING-NUMBER PIC 999.
+                   10  RANKING-NOME PIC X(20).
+                   10  RANKING-MEDIA PIC 99V99.
+
+           01  RANKING-ENTRY-TEMP.
+               05  RANKING-NUMBER-TEMP PIC 999.
+               05  RANKING-NOME-TEMP PIC X(20).
+               05  RANKING-MEDIA-TEMP PIC 99V99.
+
+           77  RANKING-COUNT PIC 999 VALUE 0.
+           77  RANKING-IX PIC 999.
+           77  RANKING-NEXT-IX PIC 999.
+           77  RANKING-PASS PIC 999.
+           77  RANKING-POSITION-ED PIC ZZ9.
+           77  SWAP-NEEDED PIC X.
 
            01  A-DUMMY PIC X.
            77  LINE-COUNT PIC 999 VALUE ZERO.
            77  PAGE-NUMBER PIC 99999 VALUE ZERO.
            77  MAXIMUM-LINES PIC 999 VALUE 15.
 
-           77 DISPLAY-RECORD PIC X(150).
+           77 DISPLAY-RECORD PIC X(400).
 
       *-----------------------------
       * VARIAVEIS PARA A LIST5-MODE
       *-----------------------------
-       01 DETAIL-LINE.
-
-       05 DISPLAY-NUMBER PIC 9(4).
-       05 FILLER PIC X(4) VALUE SPACE.
-       05 DISPLAY-NAME PIC X(30).
-       05 FILLER PIC X(8) VALUE SPACE.
-       05 DISPLAY-NOTA-INGLES PIC 9(2).
-       05 FILLER PIC X(13) VALUE SPACE.
-       05 DISPLAY-NOTA-PORTUGUES PIC 9(2).
-       05 FILLER PIC X(13) VALUE SPACE.
-       05 DISPLAY-NOTA-MATEMATICA PIC 9(2).
-       05 FILLER PIC X(13) VALUE SPACE.
-       05 DISPLAY-NOTA-PROGRAMACAO PIC 9(2).
-       05 FILLER PIC X(18) VALUE SPACE.
-       05 DISPLAY-CALCULO-MEDIA PIC 9(2).
-       05 FILLER PIC X(13) VALUE SPACE.
-       05 DISPLAY-AVALIACAO PIC X(18).
-
-
+      *-----------------------------------------------------------
+      * DETAIL-LINE is built a discipline at a time (the number
+      * of disciplinas is not fixed - see DISCIPLINAS.cpy) with
+      * STRING ... WITH POINTER into DISPLAY-RECORD, rather than
+      * as a fixed group of columns.
+      *-----------------------------------------------------------
+       01 DETAIL-NUMBER-ED PIC ZZ9.
+       01 DETAIL-NOTA-ED PIC Z9.99.
+       01 DETAIL-MEDIA-ED PIC Z9.99.
+       77 DETAIL-POINTER PIC 999.
 
        01 COLUMN-LINE.
        05 FILLER PIC X(2) VALUE "NO".
        05 FILLER PIC X(4) VALUE SPACE.
        05 FILLER PIC X(10) VALUE "NAME ALUNO".
-       05 FILLER PIC X(25) VALUE SPACE.
-       05 FILLER PIC X(11) VALUE "NOTA INGLES".
-       05 FILLER PIC X(3) VALUE SPACE.
-       05 FILLER PIC X(14) VALUE "NOTA PORTUGUES".
-       05 FILLER PIC X(3) VALUE SPACE.
-       05 FILLER PIC X(15) VALUE "NOTA MATEMATICA".
-       05 FILLER PIC X(3) VALUE SPACE.
-       05 FILLER PIC X(16) VALUE "NOTA PROGRAMACAO".
+       05 FILLER PIC X(20) VALUE SPACE.
+       05 FILLER PIC X(30) VALUE "DISCIPLINAS (CODIGO=NOTA)".
        05 FILLER PIC X(3) VALUE SPACE.
        05 FILLER PIC X(5) VALUE "MEDIA".
        05 FILLER PIC X(3) VALUE SPACE.
@@ -156,12 +244,16 @@
            DISPLAY " 6. LIST NUMBER/NAME".
            DISPLAY " 7. LIST ALL".
            DISPLAY " 8. CREATE FILE".
+           DISPLAY " 9. PRINT BOLETIM (REPORT CARD)".
+           DISPLAY "10. EXPORT CSV".
+           DISPLAY "11. IMPORT ROSTER".
+           DISPLAY "12. QUADRO DE HONRA (RANKING)".
            DISPLAY " ".
            DISPLAY " 0. EXIT".
            PERFORM SCROLL-LINE 2 TIMES.
 
        GET-THE-PICK.
-           DISPLAY "YOUR CHOICE (0-8)?".
+           DISPLAY "YOUR CHOICE (0-12)?".
            ACCEPT MENU-PICK.
 
        MENU-RETRY.
@@ -203,7 +295,19 @@
                PERFORM LIST7-MODE
             ELSE
            IF MENU-PICK = 8
-               PERFORM CREATE8-MODE.
+               PERFORM CREATE8-MODE
+           ELSE
+           IF MENU-PICK = 9
+               PERFORM BOLETIM9-MODE
+           ELSE
+           IF MENU-PICK = 10
+               PERFORM CSVEXPORT10-MODE
+           ELSE
+           IF MENU-PICK = 11
+               PERFORM IMPORT11-MODE
+           ELSE
+           IF MENU-PICK = 12
+               PERFORM RANK12-MODE.
            PERFORM CLOSING-PROCEDURE.
 
 
@@ -214,8 +318,7 @@
        LIST5-MODE.
            MOVE "LISTING" TO THE-MODE.
 
-           MOVE ZEROES TO LINE-COUNT
-       PAGE-NUMBER.
+           MOVE ZEROES TO LINE-COUNT PAGE-NUMBER.
            MOVE "N" TO FILE-AT-END.
 
            PERFORM START-NEW-PAGE.
@@ -242,18 +345,36 @@
            PERFORM LINE-FEED.
 
        DISPLAY-LINE-1.
-           MOVE SPACE TO DETAIL-LINE.
-           MOVE ALUNO-NUMBER TO DISPLAY-NUMBER.
-           MOVE NOMEALUNO TO DISPLAY-NAME.
-           MOVE NOTAINGLES TO DISPLAY-NOTA-INGLES.
-           MOVE NOTAPORTUGUES TO DISPLAY-NOTA-PORTUGUES.
-           MOVE NOTAMATEMATICA TO DISPLAY-NOTA-MATEMATICA.
-           MOVE NOTAPROGRAMACAO TO DISPLAY-NOTA-PROGRAMACAO.
-           MOVE MEDIA TO DISPLAY-CALCULO-MEDIA.
-           MOVE APROVEITAMENTO TO DISPLAY-AVALIACAO.
-           MOVE DETAIL-LINE TO DISPLAY-RECORD.
+           MOVE SPACES TO DISPLAY-RECORD.
+           MOVE 1 TO DETAIL-POINTER.
+           MOVE ALUNO-NUMBER TO DETAIL-NUMBER-ED.
+           STRING DETAIL-NUMBER-ED DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  NOMEALUNO        DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+             INTO DISPLAY-RECORD
+             WITH POINTER DETAIL-POINTER.
+           PERFORM APPEND-DISCIPLINA-TO-LINE
+               VARYING DISCIPLINA-IDX FROM 1 BY 1
+               UNTIL DISCIPLINA-IDX > NUM-DISCIPLINAS.
+           MOVE MEDIA TO DETAIL-MEDIA-ED.
+           STRING " "             DELIMITED BY SIZE
+                  DETAIL-MEDIA-ED DELIMITED BY SIZE
+                  "  "            DELIMITED BY SIZE
+                  APROVEITAMENTO  DELIMITED BY SIZE
+             INTO DISPLAY-RECORD
+             WITH POINTER DETAIL-POINTER.
            PERFORM WRITE-DISPLAY-RECORD.
 
+       APPEND-DISCIPLINA-TO-LINE.
+           MOVE DISCIPLINA-NOTA (DISCIPLINA-IDX) TO DETAIL-NOTA-ED.
+           STRING DISCIPLINA-CODIGO (DISCIPLINA-IDX) DELIMITED BY SPACE
+                  "="              DELIMITED BY SIZE
+                  DETAIL-NOTA-ED   DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+             INTO DISPLAY-RECORD
+             WITH POINTER DETAIL-POINTER.
+
        WRITE-DISPLAY-RECORD.
            DISPLAY DISPLAY-RECORD.
            ADD 1 TO LINE-COUNT.
@@ -327,15 +448,347 @@
        CREATE8-MODE.
            MOVE "LISTING" TO THE-MODE.
       *    Pedir confirmacao antes de DESTRUIR o ficheiro
-           PERFORM CLOSING-PROCEDURE.
-           OPEN OUTPUT NOTAS-FILE.
-           DISPLAY "O ficheiro foi criado".
-           PERFORM CLOSING-PROCEDURE.
+           MOVE "X" TO OK-TO-CREATE.
+           PERFORM ASK-TO-CREATE
+               UNTIL OK-TO-CREATE = "Y" OR "N".
+           IF OK-TO-CREATE = "Y"
+               PERFORM CLOSING-PROCEDURE
+               PERFORM BACKUP-NOTAS-FILE
+               PERFORM CREATE-AFTER-BACKUP
+           ELSE
+               DISPLAY "CRIACAO CANCELADA".
+
+       CREATE-AFTER-BACKUP.
+           IF BACKUP-OK = "N"
+               MOVE "X" TO OK-TO-SKIP-BACKUP
+               PERFORM ASK-TO-SKIP-BACKUP
+                   UNTIL OK-TO-SKIP-BACKUP = "Y" OR "N".
+           IF BACKUP-OK = "Y" OR OK-TO-SKIP-BACKUP = "Y"
+               OPEN OUTPUT NOTAS-FILE
+               DISPLAY "O ficheiro foi criado"
+               PERFORM CLOSING-PROCEDURE
+           ELSE
+               DISPLAY "CRIACAO CANCELADA - FICHEIRO NAO FOI ALTERADO".
+
+       ASK-TO-SKIP-BACKUP.
+           DISPLAY "BACKUP FALHOU. CRIAR NOVO FICHEIRO MESMO ASSIM"
+                   " (Y/N)?".
+           ACCEPT OK-TO-SKIP-BACKUP.
+           IF OK-TO-SKIP-BACKUP = "y"
+           MOVE "Y" TO OK-TO-SKIP-BACKUP.
+           IF OK-TO-SKIP-BACKUP = "n"
+           MOVE "N" TO OK-TO-SKIP-BACKUP.
+           IF OK-TO-SKIP-BACKUP NOT = "Y" AND
+                 OK-TO-SKIP-BACKUP NOT = "N"
+           DISPLAY "YOU MUST ENTER YES OR NO".
+
+       ASK-TO-CREATE.
+           DISPLAY "ISTO VAI DESTRUIR TODOS OS DADOS ATUAIS.".
+           DISPLAY "CRIAR NOVO FICHEIRO (Y/N)?".
+           ACCEPT OK-TO-CREATE.
+           IF OK-TO-CREATE = "y"
+           MOVE "Y" TO OK-TO-CREATE.
+           IF OK-TO-CREATE = "n"
+           MOVE "N" TO OK-TO-CREATE.
+           IF OK-TO-CREATE NOT = "Y" AND
+                 OK-TO-CREATE NOT = "N"
+           DISPLAY "YOU MUST ENTER YES OR NO".
+
+       BACKUP-NOTAS-FILE.
+           ACCEPT BACKUP-DATE FROM DATE.
+           ACCEPT BACKUP-TIME FROM TIME.
+           MOVE SPACES TO BACKUP-FILENAME.
+           STRING "notasindex_" DELIMITED BY SIZE
+                  BACKUP-DATE DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  BACKUP-TIME DELIMITED BY SIZE
+                  ".bak" DELIMITED BY SIZE
+             INTO BACKUP-FILENAME.
+           MOVE SPACES TO BACKUP-COMMAND.
+           STRING "cp notasindex.dat " DELIMITED BY SIZE
+                  BACKUP-FILENAME DELIMITED BY SPACE
+             INTO BACKUP-COMMAND.
+           CALL "SYSTEM" USING BACKUP-COMMAND.
+           IF RETURN-CODE = 0
+               MOVE "Y" TO BACKUP-OK
+               DISPLAY "BACKUP GRAVADO EM " BACKUP-FILENAME
+           ELSE
+               MOVE "N" TO BACKUP-OK
+               DISPLAY "BACKUP FALHOU (COMANDO cp DEVOLVEU "
+                       RETURN-CODE ") - " BACKUP-FILENAME
+                       " NAO FOI CRIADO".
+
+      *------------------------------------------------
+      * Print a Boletim (Report Card) for one Aluno.
+      *------------------------------------------------
+       BOLETIM9-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           OPEN OUTPUT BOLETIM-FILE.
+           PERFORM GET-NOTAS-RECORD.
+           PERFORM PRINT-BOLETIM-RECORDS
+               UNTIL ALUNO-NUMBER = ZEROES.
+           CLOSE BOLETIM-FILE.
+           DISPLAY "BOLETIM GRAVADO EM boletim.txt".
+
+       PRINT-BOLETIM-RECORDS.
+           PERFORM WRITE-BOLETIM-PAGE.
+           PERFORM GET-NOTAS-RECORD.
+
+       WRITE-BOLETIM-PAGE.
+           PERFORM CALCULO-MEDIA.
+           PERFORM AVALIACAO.
+           MOVE ALUNO-NUMBER TO BOLETIM-NUMBER-ED.
+           MOVE SPACES TO BOLETIM-LINE.
+           STRING "BOLETIM DO ALUNO No. " DELIMITED BY SIZE
+                  BOLETIM-NUMBER-ED DELIMITED BY SIZE
+             INTO BOLETIM-LINE.
+           WRITE BOLETIM-RECORD FROM BOLETIM-LINE.
+           PERFORM WRITE-BOLETIM-BLANK-LINE.
+
+           MOVE SPACES TO BOLETIM-LINE.
+           STRING "NOME: " DELIMITED BY SIZE
+                  NOMEALUNO DELIMITED BY SIZE
+             INTO BOLETIM-LINE.
+           WRITE BOLETIM-RECORD FROM BOLETIM-LINE.
+
+           MOVE SPACES TO BOLETIM-LINE.
+           STRING "ANO LETIVO: " DELIMITED BY SIZE
+                  ANO-LETIVO    DELIMITED BY SIZE
+                  "  PERIODO: " DELIMITED BY SIZE
+                  PERIODO       DELIMITED BY SIZE
+             INTO BOLETIM-LINE.
+           WRITE BOLETIM-RECORD FROM BOLETIM-LINE.
+           PERFORM WRITE-BOLETIM-BLANK-LINE.
+
+           PERFORM WRITE-BOLETIM-DISCIPLINA-LINE
+               VARYING DISCIPLINA-IDX FROM 1 BY 1
+               UNTIL DISCIPLINA-IDX > NUM-DISCIPLINAS.
+           PERFORM WRITE-BOLETIM-BLANK-LINE.
+
+           MOVE MEDIA TO BOLETIM-MEDIA-ED.
+           MOVE SPACES TO BOLETIM-LINE.
+           STRING "MEDIA:            " DELIMITED BY SIZE
+                  BOLETIM-MEDIA-ED DELIMITED BY SIZE
+             INTO BOLETIM-LINE.
+           WRITE BOLETIM-RECORD FROM BOLETIM-LINE.
+
+           MOVE SPACES TO BOLETIM-LINE.
+           STRING "APROVEITAMENTO:   " DELIMITED BY SIZE
+                  APROVEITAMENTO DELIMITED BY SIZE
+             INTO BOLETIM-LINE.
+           WRITE BOLETIM-RECORD FROM BOLETIM-LINE.
+
+           WRITE BOLETIM-RECORD FROM BOLETIM-FORM-FEED.
+
+       WRITE-BOLETIM-DISCIPLINA-LINE.
+           MOVE DISCIPLINA-NOTA (DISCIPLINA-IDX) TO BOLETIM-NOTA-ED.
+           MOVE SPACES TO BOLETIM-LINE.
+           STRING "NOTA " DELIMITED BY SIZE
+                  DISCIPLINA-CODIGO (DISCIPLINA-IDX) DELIMITED BY SPACE
+                  ": " DELIMITED BY SIZE
+                  BOLETIM-NOTA-ED DELIMITED BY SIZE
+             INTO BOLETIM-LINE.
+           WRITE BOLETIM-RECORD FROM BOLETIM-LINE.
+
+       WRITE-BOLETIM-BLANK-LINE.
+           MOVE SPACES TO BOLETIM-LINE.
+           WRITE BOLETIM-RECORD FROM BOLETIM-LINE.
+
+      *------------------------------------------------
+      * Export all Alunos to a CSV File.
+      *------------------------------------------------
+       CSVEXPORT10-MODE.
+           MOVE "LISTING" TO THE-MODE.
+           OPEN OUTPUT CSV-FILE.
+           MOVE "N" TO FILE-AT-END.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM WRITE-CSV-RECORDS
+               UNTIL FILE-AT-END = "Y".
+           CLOSE CSV-FILE.
+           DISPLAY "FICHEIRO CSV GRAVADO EM notas.csv".
+
+       WRITE-CSV-RECORDS.
+           PERFORM WRITE-ONE-CSV-LINE.
+           PERFORM READ-NEXT-RECORD.
+
+       WRITE-ONE-CSV-LINE.
+           PERFORM CALCULO-MEDIA.
+           PERFORM AVALIACAO.
+           MOVE MEDIA TO CSV-MEDIA-ED.
+           MOVE SPACES TO CSV-LINE.
+           MOVE 1 TO CSV-POINTER.
+           STRING ALUNO-NUMBER          DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  NOMEALUNO             DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  ANO-LETIVO            DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  PERIODO               DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+             INTO CSV-LINE
+             WITH POINTER CSV-POINTER.
+           PERFORM APPEND-CSV-DISCIPLINA
+               VARYING DISCIPLINA-IDX FROM 1 BY 1
+               UNTIL DISCIPLINA-IDX > NUM-DISCIPLINAS.
+           STRING CSV-MEDIA-ED          DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  APROVEITAMENTO        DELIMITED BY SIZE
+             INTO CSV-LINE
+             WITH POINTER CSV-POINTER.
+           WRITE CSV-RECORD FROM CSV-LINE.
+
+       APPEND-CSV-DISCIPLINA.
+           MOVE DISCIPLINA-NOTA (DISCIPLINA-IDX) TO CSV-NOTA-ED.
+           STRING DISCIPLINA-CODIGO (DISCIPLINA-IDX) DELIMITED BY SPACE
+                  "="              DELIMITED BY SIZE
+                  CSV-NOTA-ED      DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+             INTO CSV-LINE
+             WITH POINTER CSV-POINTER.
 
        READ-NEXT-RECORD.
            READ NOTAS-FILE NEXT RECORD
            AT END MOVE "Y" TO FILE-AT-END.
 
+      *------------------------------------------------
+      * Import a roster of new Alunos (NUMBER/NAME only).
+      * Existing ALUNO-NUMBERs are skipped and reported.
+      *------------------------------------------------
+       IMPORT11-MODE.
+           MOVE "IMPORT" TO THE-MODE.
+           DISPLAY "IMPORTAR PARA ANO LETIVO (EX: 2026)".
+           ACCEPT IMPORT-ANO-LETIVO.
+           DISPLAY "IMPORTAR PARA PERIODO (1-4)".
+           ACCEPT IMPORT-PERIODO.
+           PERFORM REVALIDATE-IMPORT-PERIODO
+               UNTIL IMPORT-PERIODO-VALIDO.
+           OPEN INPUT ROSTER-FILE.
+           MOVE "N" TO FILE-AT-END.
+           PERFORM READ-ROSTER-RECORD.
+           PERFORM IMPORT-ROSTER-RECORDS
+               UNTIL FILE-AT-END = "Y".
+           CLOSE ROSTER-FILE.
+           DISPLAY "IMPORTACAO DE roster.txt CONCLUIDA".
+
+       REVALIDATE-IMPORT-PERIODO.
+           DISPLAY PERIODO-INVALIDO.
+           DISPLAY "IMPORTAR PARA PERIODO (1-4)".
+           ACCEPT IMPORT-PERIODO.
+
+       IMPORT-ROSTER-RECORDS.
+           PERFORM IMPORT-ONE-STUDENT.
+           PERFORM READ-ROSTER-RECORD.
+
+       READ-ROSTER-RECORD.
+           READ ROSTER-FILE
+           AT END MOVE "Y" TO FILE-AT-END.
+
+       IMPORT-ONE-STUDENT.
+           MOVE ROSTER-NUMBER TO ROSTER-NUMBER-ED.
+           MOVE ROSTER-NUMBER TO ALUNO-NUMBER.
+           MOVE IMPORT-ANO-LETIVO TO ANO-LETIVO.
+           MOVE IMPORT-PERIODO TO PERIODO.
+           PERFORM READ-NOTAS-RECORD.
+           IF RECORD-FOUND = "Y"
+               DISPLAY "ALUNO " ROSTER-NUMBER-ED " JA EXISTE - IGNORADO"
+           ELSE
+               PERFORM INIT-NOTAS-RECORD
+               MOVE ROSTER-NUMBER TO ALUNO-NUMBER
+               MOVE ROSTER-NAME TO NOMEALUNO
+               MOVE IMPORT-ANO-LETIVO TO ANO-LETIVO
+               MOVE IMPORT-PERIODO TO PERIODO
+               PERFORM INIT-DISCIPLINAS
+               PERFORM ZERO-ONE-DISCIPLINA-NOTA
+                   VARYING DISCIPLINA-IDX FROM 1 BY 1
+                   UNTIL DISCIPLINA-IDX > NUM-DISCIPLINAS
+               PERFORM CALCULO-MEDIA
+               PERFORM AVALIACAO
+               PERFORM WRITE-NOTAS-RECORD
+               DISPLAY "ALUNO " ROSTER-NUMBER-ED " IMPORTADO".
+
+       ZERO-ONE-DISCIPLINA-NOTA.
+           MOVE ZERO TO DISCIPLINA-NOTA (DISCIPLINA-IDX).
+
+      *------------------------------------------------
+      * Quadro de honra: rank every Aluno by MEDIA,
+      * highest first (tie broken by NOMEALUNO).
+      *------------------------------------------------
+       RANK12-MODE.
+           MOVE "LISTING" TO THE-MODE.
+           DISPLAY "QUADRO DE HONRA PARA ANO LETIVO (EX: 2026)".
+           ACCEPT RANK-ANO-LETIVO.
+           DISPLAY "QUADRO DE HONRA PARA PERIODO (1-4)".
+           ACCEPT RANK-PERIODO.
+           PERFORM REVALIDATE-RANK-PERIODO
+               UNTIL RANK-PERIODO-VALIDO.
+           MOVE 0 TO RANKING-COUNT.
+           MOVE "N" TO FILE-AT-END.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM LOAD-RANKING-RECORDS
+               UNTIL FILE-AT-END = "Y".
+           PERFORM SORT-RANKING-TABLE.
+           PERFORM DISPLAY-RANKING.
+
+       REVALIDATE-RANK-PERIODO.
+           DISPLAY PERIODO-INVALIDO.
+           DISPLAY "QUADRO DE HONRA PARA PERIODO (1-4)".
+           ACCEPT RANK-PERIODO.
+
+       LOAD-RANKING-RECORDS.
+           IF ANO-LETIVO = RANK-ANO-LETIVO AND PERIODO = RANK-PERIODO
+               PERFORM ADD-RANKING-ENTRY.
+           PERFORM READ-NEXT-RECORD.
+
+       ADD-RANKING-ENTRY.
+           PERFORM CALCULO-MEDIA.
+           ADD 1 TO RANKING-COUNT.
+           MOVE ALUNO-NUMBER TO RANKING-NUMBER (RANKING-COUNT).
+           MOVE NOMEALUNO TO RANKING-NOME (RANKING-COUNT).
+           MOVE MEDIA TO RANKING-MEDIA (RANKING-COUNT).
+
+       SORT-RANKING-TABLE.
+           PERFORM SORT-RANKING-OUTER-PASS
+               VARYING RANKING-PASS FROM 1 BY 1
+               UNTIL RANKING-PASS >= RANKING-COUNT.
+
+       SORT-RANKING-OUTER-PASS.
+           PERFORM SORT-RANKING-COMPARE-ADJACENT
+               VARYING RANKING-IX FROM 1 BY 1
+               UNTIL RANKING-IX >= RANKING-COUNT.
+
+       SORT-RANKING-COMPARE-ADJACENT.
+           COMPUTE RANKING-NEXT-IX = RANKING-IX + 1.
+           MOVE "N" TO SWAP-NEEDED.
+           IF RANKING-MEDIA (RANKING-IX) <
+                   RANKING-MEDIA (RANKING-NEXT-IX)
+               MOVE "Y" TO SWAP-NEEDED.
+           IF RANKING-MEDIA (RANKING-IX) =
+                   RANKING-MEDIA (RANKING-NEXT-IX)
+             AND RANKING-NOME (RANKING-IX) >
+                   RANKING-NOME (RANKING-NEXT-IX)
+               MOVE "Y" TO SWAP-NEEDED.
+           IF SWAP-NEEDED = "Y"
+               PERFORM SWAP-RANKING-ENTRIES.
+
+       SWAP-RANKING-ENTRIES.
+           MOVE RANKING-ENTRY (RANKING-IX) TO RANKING-ENTRY-TEMP.
+           MOVE RANKING-ENTRY (RANKING-NEXT-IX) TO
+               RANKING-ENTRY (RANKING-IX).
+           MOVE RANKING-ENTRY-TEMP TO RANKING-ENTRY (RANKING-NEXT-IX).
+
+       DISPLAY-RANKING.
+           DISPLAY " ".
+           DISPLAY "QUADRO DE HONRA (ORDENADO POR MEDIA)".
+           DISPLAY " ".
+           PERFORM DISPLAY-ONE-RANKING-ENTRY
+               VARYING RANKING-IX FROM 1 BY 1
+               UNTIL RANKING-IX > RANKING-COUNT.
+
+       DISPLAY-ONE-RANKING-ENTRY.
+           MOVE RANKING-IX TO RANKING-POSITION-ED.
+           MOVE RANKING-MEDIA (RANKING-IX) TO BOLETIM-MEDIA-ED.
+           DISPLAY RANKING-POSITION-ED ". " RANKING-NOME (RANKING-IX)
+               " - " BOLETIM-MEDIA-ED.
 
       *--------------------------------
       * ADD
@@ -351,8 +804,7 @@
            PERFORM ENTER-ALUNO-NUMBER.
            MOVE "Y" TO RECORD-FOUND.
            PERFORM FIND-NEW-NOTAS-RECORD
-           UNTIL RECORD-FOUND = "N" OR
-       ALUNO-NUMBER = ZEROES.
+               UNTIL RECORD-FOUND = "N" OR ALUNO-NUMBER = ZEROES.
 
        FIND-NEW-NOTAS-RECORD.
            PERFORM READ-NOTAS-RECORD.
@@ -367,10 +819,10 @@
 
        ENTER-REMAINING-FIELDS.
            PERFORM ENTER-NOMEALUNO.
-           PERFORM ENTER-NOTAINGLES.
-           PERFORM ENTER-NOTAPORTUGUES.
-           PERFORM ENTER-NOTAMATEMATICA.
-           PERFORM ENTER-NOTAPROGRAMACAO.
+           PERFORM INIT-DISCIPLINAS.
+           PERFORM ENTER-ONE-DISCIPLINA
+               VARYING DISCIPLINA-IDX FROM 1 BY 1
+               UNTIL DISCIPLINA-IDX > NUM-DISCIPLINAS.
            PERFORM CALCULO-MEDIA.
            PERFORM AVALIACAO.
 
@@ -394,47 +846,117 @@
            PERFORM ASK-WHICH-FIELD.
 
        ASK-WHICH-FIELD.
+           COMPUTE MAX-WHICH-FIELD = NUM-DISCIPLINAS + 3.
            DISPLAY "ENTER THE NUMBER OF THE FIELD".
-           DISPLAY "TO CHANGE (1-7) OR 0 TO EXIT".
+           DISPLAY "TO CHANGE (1-" MAX-WHICH-FIELD ") OR 0 TO EXIT".
            ACCEPT WHICH-FIELD.
-           IF WHICH-FIELD > 7
+           IF WHICH-FIELD > MAX-WHICH-FIELD
                DISPLAY "INVALID ENTRY".
 
        CHANGE-ONE-FIELD.
-           PERFORM CHANGE-THIS-FIELD.
+           IF WHICH-FIELD > 0 AND WHICH-FIELD <= MAX-WHICH-FIELD
+               PERFORM CHANGE-THIS-FIELD.
            PERFORM GET-FIELD-TO-CHANGE.
 
            CHANGE-THIS-FIELD.
+           IF WHICH-FIELD > 1 AND WHICH-FIELD <= NUM-DISCIPLINAS + 1
+               COMPUTE DISCIPLINA-IDX = WHICH-FIELD - 1.
+           PERFORM CAPTURE-OLD-VALUE.
            IF WHICH-FIELD = 1
            PERFORM ENTER-NOMEALUNO.
-           IF WHICH-FIELD = 2
-           PERFORM  ENTER-NOTAINGLES.
-           IF WHICH-FIELD = 3
-           PERFORM ENTER-NOTAPORTUGUES.
-           IF WHICH-FIELD = 4
-           PERFORM ENTER-NOTAMATEMATICA.
-           IF WHICH-FIELD = 5
-           PERFORM ENTER-NOTAPROGRAMACAO.
-           IF WHICH-FIELD = 6
+           IF WHICH-FIELD > 1 AND WHICH-FIELD <= NUM-DISCIPLINAS + 1
+               PERFORM ENTER-ONE-DISCIPLINA.
+           IF WHICH-FIELD = NUM-DISCIPLINAS + 2
            PERFORM CALCULO-MEDIA.
-           IF WHICH-FIELD = 7
+           IF WHICH-FIELD = NUM-DISCIPLINAS + 3
            PERFORM AVALIACAO.
+           PERFORM CAPTURE-NEW-VALUE.
 
            PERFORM REWRITE-NOTAS-RECORD.
 
+           CAPTURE-OLD-VALUE.
+           MOVE SPACES TO AUDIT-OLD-VALUE.
+           IF WHICH-FIELD = 1
+               MOVE NOMEALUNO TO AUDIT-OLD-VALUE.
+           IF WHICH-FIELD > 1 AND WHICH-FIELD <= NUM-DISCIPLINAS + 1
+               MOVE DISCIPLINA-NOTA (DISCIPLINA-IDX) TO BOLETIM-NOTA-ED
+               MOVE BOLETIM-NOTA-ED TO AUDIT-OLD-VALUE.
+           IF WHICH-FIELD = NUM-DISCIPLINAS + 2
+               MOVE MEDIA TO BOLETIM-MEDIA-ED
+               MOVE BOLETIM-MEDIA-ED TO AUDIT-OLD-VALUE.
+           IF WHICH-FIELD = NUM-DISCIPLINAS + 3
+               MOVE APROVEITAMENTO TO AUDIT-OLD-VALUE.
+
+           CAPTURE-NEW-VALUE.
+           MOVE SPACES TO AUDIT-NEW-VALUE.
+           IF WHICH-FIELD = 1
+               MOVE NOMEALUNO TO AUDIT-NEW-VALUE.
+           IF WHICH-FIELD > 1 AND WHICH-FIELD <= NUM-DISCIPLINAS + 1
+               MOVE DISCIPLINA-NOTA (DISCIPLINA-IDX) TO BOLETIM-NOTA-ED
+               MOVE BOLETIM-NOTA-ED TO AUDIT-NEW-VALUE.
+           IF WHICH-FIELD = NUM-DISCIPLINAS + 2
+               MOVE MEDIA TO BOLETIM-MEDIA-ED
+               MOVE BOLETIM-MEDIA-ED TO AUDIT-NEW-VALUE.
+           IF WHICH-FIELD = NUM-DISCIPLINAS + 3
+               MOVE APROVEITAMENTO TO AUDIT-NEW-VALUE.
+
       *--------------------------------
       * INQUIRE
       *--------------------------------
        INQUIRE-MODE.
            MOVE "DISPLAY" TO THE-MODE.
+           DISPLAY "LOOKUP BY (1) ALUNO NUMBER OR (2) ALUNO NAME?".
+           ACCEPT INQUIRE-METHOD.
+           IF INQUIRE-METHOD = 2
+               PERFORM INQUIRE-BY-NAME-MODE
+           ELSE
+               PERFORM INQUIRE-BY-NUMBER-MODE.
+
+       INQUIRE-BY-NUMBER-MODE.
            PERFORM GET-NOTAS-RECORD.
            PERFORM INQUIRE-RECORDS
            UNTIL ALUNO-NUMBER = ZEROES.
 
        INQUIRE-RECORDS.
+           PERFORM CALCULO-MEDIA.
+           PERFORM AVALIACAO.
            PERFORM DISPLAY-ALL-FIELDS.
            PERFORM GET-NOTAS-RECORD.
 
+       INQUIRE-BY-NAME-MODE.
+           DISPLAY "ENTER ALUNO NAME TO FIND (BLANK TO EXIT)".
+           ACCEPT NOMEALUNO.
+           PERFORM INQUIRE-NAME-RECORDS
+           UNTIL NOMEALUNO = SPACES.
+
+       INQUIRE-NAME-RECORDS.
+           PERFORM FIND-BY-NAME.
+           DISPLAY "ENTER ALUNO NAME TO FIND (BLANK TO EXIT)".
+           ACCEPT NOMEALUNO.
+
+       FIND-BY-NAME.
+           MOVE NOMEALUNO TO NAME-SEARCH.
+           START NOTAS-FILE KEY IS = NOMEALUNO
+               INVALID KEY
+                   DISPLAY "ALUNO NOT FOUND"
+                   MOVE "N" TO RECORD-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO RECORD-FOUND.
+           MOVE "N" TO FILE-AT-END.
+           PERFORM DISPLAY-NAME-MATCHES
+               UNTIL RECORD-FOUND = "N" OR FILE-AT-END = "Y".
+
+       DISPLAY-NAME-MATCHES.
+           READ NOTAS-FILE NEXT RECORD
+           AT END MOVE "Y" TO FILE-AT-END.
+           IF FILE-AT-END = "N"
+               IF NOMEALUNO = NAME-SEARCH
+                   PERFORM CALCULO-MEDIA
+                   PERFORM AVALIACAO
+                   PERFORM DISPLAY-ALL-FIELDS
+               ELSE
+                   MOVE "N" TO RECORD-FOUND.
+
       *--------------------------------
       * DELETE
       *--------------------------------
@@ -472,8 +994,11 @@
       *--------------------------------
 
        INIT-NOTAS-RECORD.
-           MOVE SPACE TO NOTAS-RECORD.
+           MOVE SPACES TO NOMEALUNO.
            MOVE ZEROES TO ALUNO-NUMBER.
+           MOVE ZEROES TO ANO-LETIVO.
+           MOVE ZERO TO PERIODO.
+           MOVE DISCIPLINA-COUNT-ATIVAS TO NUM-DISCIPLINAS.
 
        ENTER-ALUNO-NUMBER.
            DISPLAY " ".
@@ -483,14 +1008,28 @@
            ACCEPT ALUNO-NUMBER-FIELD.
 
            MOVE ALUNO-NUMBER-FIELD TO ALUNO-NUMBER.
+           IF ALUNO-NUMBER NOT = ZEROES
+               PERFORM ENTER-TERM.
+
+       ENTER-TERM.
+           DISPLAY "ENTER ANO LETIVO (EX: 2026)".
+           ACCEPT ANO-LETIVO.
+           DISPLAY "ENTER PERIODO (1-4)".
+           ACCEPT PERIODO.
+           PERFORM REVALIDATE-PERIODO
+               UNTIL PERIODO-VALIDO.
+
+       REVALIDATE-PERIODO.
+           DISPLAY PERIODO-INVALIDO.
+           DISPLAY "ENTER PERIODO (1-4)".
+           ACCEPT PERIODO.
 
        GET-NOTAS-RECORD.
            PERFORM INIT-NOTAS-RECORD.
            PERFORM ENTER-ALUNO-NUMBER.
            MOVE "N" TO RECORD-FOUND.
            PERFORM FIND-NOTAS-RECORD
-                      UNTIL RECORD-FOUND = "Y" OR
-           ALUNO-NUMBER = ZEROES.
+               UNTIL RECORD-FOUND = "Y" OR ALUNO-NUMBER = ZEROES.
 
       *--------------------------------
       * Routines shared Add and Change
@@ -505,30 +1044,56 @@
            DISPLAY "ENTER ALUNO NAME".
            ACCEPT NOMEALUNO.
 
-           ENTER-NOTAINGLES.
-           DISPLAY "Nota Ingles: "
-           ACCEPT NOTAINGLES.
-
-           ENTER-NOTAPORTUGUES.
-           DISPLAY "Nota Portugues: "
-           ACCEPT NOTAPORTUGUES.
-
-           ENTER-NOTAMATEMATICA.
-           DISPLAY "Nota Matematica: "
-           ACCEPT NOTAMATEMATICA.
-
-           ENTER-NOTAPROGRAMACAO.
-           DISPLAY "Nota Programacao: "
-           ACCEPT NOTAPROGRAMACAO.
+      *--------------------------------
+      * Disciplinas (see DISCIPLINAS.cpy for the master list)
+      *--------------------------------
+       INIT-DISCIPLINAS.
+           IF DISCIPLINA-COUNT-ATIVAS > DISCIPLINA-MASTER-COUNT
+               DISPLAY "DISCIPLINAS.cpy MISCONFIGURED - "
+                       "DISCIPLINA-COUNT-ATIVAS EXCEEDS "
+                       "DISCIPLINA-MASTER-COUNT"
+               STOP RUN.
+           IF DISCIPLINA-COUNT-ATIVAS > DISCIPLINA-MAX-OCCURS
+               DISPLAY "DISCIPLINAS.cpy MISCONFIGURED - "
+                       "DISCIPLINA-COUNT-ATIVAS EXCEEDS "
+                       "DISCIPLINA-MAX-OCCURS"
+               STOP RUN.
+           MOVE DISCIPLINA-COUNT-ATIVAS TO NUM-DISCIPLINAS.
+           PERFORM SET-DISCIPLINA-CODIGO
+               VARYING DISCIPLINA-IDX FROM 1 BY 1
+               UNTIL DISCIPLINA-IDX > NUM-DISCIPLINAS.
+
+       SET-DISCIPLINA-CODIGO.
+           MOVE DISCIPLINA-MASTER-CODIGO (DISCIPLINA-IDX)
+             TO DISCIPLINA-CODIGO (DISCIPLINA-IDX).
+
+       ENTER-ONE-DISCIPLINA.
+           DISPLAY "Nota " DISCIPLINA-CODIGO (DISCIPLINA-IDX) ": ".
+           ACCEPT DISCIPLINA-NOTA (DISCIPLINA-IDX).
+           PERFORM REVALIDATE-DISCIPLINA-NOTA
+               UNTIL DISCIPLINA-NOTA-VALIDA (DISCIPLINA-IDX).
+
+       REVALIDATE-DISCIPLINA-NOTA.
+           DISPLAY NOTA-INVALIDA.
+           DISPLAY "Nota " DISCIPLINA-CODIGO (DISCIPLINA-IDX) ": ".
+           ACCEPT DISCIPLINA-NOTA (DISCIPLINA-IDX).
 
        CALCULO-MEDIA.
-                COMPUTE MEDIA = (NOTAINGLES + NOTAPORTUGUES
-                + NOTAMATEMATICA + NOTAPROGRAMACAO)/4.
+                MOVE ZERO TO DISCIPLINA-NOTA-SUM.
+                PERFORM SUM-ONE-DISCIPLINA-NOTA
+                    VARYING DISCIPLINA-IDX FROM 1 BY 1
+                    UNTIL DISCIPLINA-IDX > NUM-DISCIPLINAS.
+                COMPUTE MEDIA = DISCIPLINA-NOTA-SUM / NUM-DISCIPLINAS.
                 DISPLAY "Media: " MEDIA.
                 IF MEDIA >= 10
                     DISPLAY "APROVADO"
                 ELSE
                     DISPLAY "REPROVADO".
+
+       SUM-ONE-DISCIPLINA-NOTA.
+                ADD DISCIPLINA-NOTA (DISCIPLINA-IDX) TO
+                    DISCIPLINA-NOTA-SUM.
+
        AVALIACAO.
                 IF MEDIA <5 THEN
                     MOVE "MUITO INSUFICIENTE" TO APROVEITAMENTO
@@ -549,10 +1114,9 @@
            DISPLAY " ".
            PERFORM DISPLAY-ALUNO-NUMBER.
            PERFORM DISPLAY-NOMEALUNO.
-           PERFORM DISPLAY-NOTAINGLES.
-           PERFORM DISPLAY-NOTAPORTUGUES.
-           PERFORM DISPLAY-NOTAMATEMATICA.
-           PERFORM DISPLAY-NOTAPROGRAMACAO.
+           PERFORM DISPLAY-ONE-DISCIPLINA
+               VARYING DISCIPLINA-IDX FROM 1 BY 1
+               UNTIL DISCIPLINA-IDX > NUM-DISCIPLINAS.
            PERFORM DISPLAY-MEDIA.
            PERFORM DISPLAY-APROVEITAMENTO.
 
@@ -560,27 +1124,25 @@
 
            DISPLAY-ALUNO-NUMBER.
            DISPLAY " ALUNO NUMBER: " ALUNO-NUMBER.
+           DISPLAY " ANO LETIVO: " ANO-LETIVO "  PERIODO: " PERIODO.
 
            DISPLAY-NOMEALUNO.
            DISPLAY "1. ALUNO NAME: " NOMEALUNO.
 
-           DISPLAY-NOTAINGLES.
-           DISPLAY "2. Nota ingles: " NOTAINGLES.
-
-           DISPLAY-NOTAPORTUGUES.
-           DISPLAY "3. Nota portugues: " NOTAPORTUGUES.
-
-           DISPLAY-NOTAMATEMATICA.
-           DISPLAY "4. Nota matematica: " NOTAMATEMATICA.
-
-           DISPLAY-NOTAPROGRAMACAO.
-           DISPLAY "5. Nota programacao: " NOTAPROGRAMACAO.
+           DISPLAY-ONE-DISCIPLINA.
+           COMPUTE DISCIPLINA-FIELD-NUM = DISCIPLINA-IDX + 1.
+           DISPLAY DISCIPLINA-FIELD-NUM ". Nota "
+               DISCIPLINA-CODIGO (DISCIPLINA-IDX) ": "
+               DISCIPLINA-NOTA (DISCIPLINA-IDX).
 
            DISPLAY-MEDIA.
-           DISPLAY "6. Media: " MEDIA.
+           COMPUTE DISCIPLINA-FIELD-NUM = NUM-DISCIPLINAS + 2.
+           DISPLAY DISCIPLINA-FIELD-NUM ". Media: " MEDIA.
 
            DISPLAY-APROVEITAMENTO.
-           DISPLAY "7. Aproveitamento: "APROVEITAMENTO.
+           COMPUTE DISCIPLINA-FIELD-NUM = NUM-DISCIPLINAS + 3.
+           DISPLAY DISCIPLINA-FIELD-NUM ". Aproveitamento: "
+               APROVEITAMENTO.
 
 
       *--------------------------------
@@ -600,7 +1162,39 @@
        REWRITE-NOTAS-RECORD.
            REWRITE NOTAS-RECORD
            INVALID KEY
-           DISPLAY "ERROR REWRITING NOTAS RECORD".
+               DISPLAY "ERROR REWRITING NOTAS RECORD"
+           NOT INVALID KEY
+               PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE.
+           ACCEPT AUDIT-TIME FROM TIME.
+           ACCEPT AUDIT-USER FROM ENVIRONMENT "USER".
+           MOVE ALUNO-NUMBER TO AUDIT-NUMBER-ED.
+           MOVE SPACES TO AUDIT-LINE.
+           MOVE 1 TO AUDIT-POINTER.
+           STRING AUDIT-DATE       DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  AUDIT-TIME       DELIMITED BY SIZE
+                  " ALUNO "        DELIMITED BY SIZE
+                  AUDIT-NUMBER-ED  DELIMITED BY SIZE
+                  " TERMO "        DELIMITED BY SIZE
+                  ANO-LETIVO       DELIMITED BY SIZE
+                  "/"              DELIMITED BY SIZE
+                  PERIODO          DELIMITED BY SIZE
+                  " CAMPO "        DELIMITED BY SIZE
+                  WHICH-FIELD      DELIMITED BY SIZE
+                  " DE ["          DELIMITED BY SIZE
+                  AUDIT-OLD-VALUE  DELIMITED BY SIZE
+                  "] PARA ["       DELIMITED BY SIZE
+                  AUDIT-NEW-VALUE  DELIMITED BY SIZE
+                  "] POR "         DELIMITED BY SIZE
+                  AUDIT-USER       DELIMITED BY SIZE
+             INTO AUDIT-LINE
+             WITH POINTER AUDIT-POINTER.
+           OPEN EXTEND NOTASAUDIT-FILE.
+           WRITE NOTASAUDIT-RECORD FROM AUDIT-LINE.
+           CLOSE NOTASAUDIT-FILE.
 
        DELETE-NOTAS-RECORD.
            DELETE NOTAS-FILE RECORD
