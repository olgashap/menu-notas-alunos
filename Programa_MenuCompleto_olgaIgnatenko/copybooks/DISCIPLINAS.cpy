@@ -0,0 +1,27 @@
+      *--------------------------------------------------------
+      * DISCIPLINAS.cpy
+      *--------------------------------------------------------
+      * Master list of disciplinas (subjects) taught under the
+      * current curriculum.  NOTAS-RECORD carries one nota per
+      * entry here, so the curriculum can grow or shrink a term
+      * at a time by editing only this copybook:
+      *   - add/remove a FILLER line below,
+      *   - keep the OCCURS count on DISCIPLINA-MASTER-CODIGO and
+      *     DISCIPLINA-MASTER-COUNT's VALUE in step with the
+      *     number of FILLER lines above, and
+      *   - update DISCIPLINA-COUNT-ATIVAS to match.
+      * DISCIPLINA-MASTER-TABLE must never hold more entries
+      * than DISCIPLINA-MAX-OCCURS (see NOTAS-RECORD in
+      * Programa-MenuCompleto.cbl).
+      *--------------------------------------------------------
+       01  DISCIPLINA-MASTER-VALUES.
+           05  FILLER PIC X(15) VALUE "INGLES".
+           05  FILLER PIC X(15) VALUE "PORTUGUES".
+           05  FILLER PIC X(15) VALUE "MATEMATICA".
+           05  FILLER PIC X(15) VALUE "PROGRAMACAO".
+
+       01  DISCIPLINA-MASTER-TABLE REDEFINES DISCIPLINA-MASTER-VALUES.
+           05  DISCIPLINA-MASTER-CODIGO PIC X(15) OCCURS 4 TIMES.
+
+       77  DISCIPLINA-MASTER-COUNT PIC 99 VALUE 4.
+       77  DISCIPLINA-COUNT-ATIVAS PIC 99 VALUE 4.
